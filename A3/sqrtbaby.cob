@@ -3,112 +3,272 @@ program-id. sqrtbaby.
 environment division.
 input-output section.
 file-control.
-    *> select input-file assign to "sqrtFIXED.dat"
-    select SYSIN assign to KEYBOARD
+    select input-file assign to INFILE
     organization is line sequential.
-    select standard-output assign to display.
+    select standard-output assign to PRTFILE.
+    select exception-file assign to EXCPFILE
+    organization is line sequential.
+    select checkpoint-file assign to CKPTFILE
+    organization is line sequential
+    file status is ckpt-status.
 data division.
 file section.
-    *> fd input-file.
-    *>    01 standard-input pic x(80).
+fd input-file.
+    01 in-card.
+       02 in-id      pic 9(05).
+       02 in-z       pic s9(10)v9(6) sign leading separate.
+       02 in-diff    pic v9(5).
+       02 in-maxiter pic 9(05).
+       02 filler     pic x(48).
 fd standard-output.
     01 out-line pic x(80).
+fd exception-file.
+    01 exc-out pic x(80).
+fd checkpoint-file.
+    01 ckpt-out pic 9(07).
 working-storage section.
 77 diff pic v9(5).
+77 max-iter pic 9(05) value 1000.
 77 z    pic 9(11)v9(6).
 77 k    pic S9999.
 77 x    pic 9(11)v9(6).
 77 y    pic 9(11)v9(6).
 77 temp pic 9(11)v9(6).
+77 ct-read     pic 9(07) value 0.
+77 ct-read-run pic 9(07) value 0.
+77 ct-success  pic 9(07) value 0.
+77 ct-invalid  pic 9(07) value 0.
+77 ct-abort    pic 9(07) value 0.
+77 ct-overflow pic 9(07) value 0.
+77 ckpt-interval pic 9(05) value 100.
+77 ckpt-quot     pic 9(07).
+77 ckpt-rem      pic 9(05).
+77 start-point   pic 9(07) value 0.
+77 ckpt-status   pic x(02) value "00".
+77 line-ct       pic 9(03) value 0.
+77 page-no       pic 9(04) value 1.
+77 lines-per-page pic 9(03) value 55.
 01 eof  pic x(01) value "f".
-01 in-card.
-   *> 02 in-z     pic s9(10)v9(6) sign leading separate.
-   02 in-z   pic s9(10)v9(6) sign leading separate.
-   *> 02 in-diff  pic v9(5).
-   *> 02 filler   pic x(58).
+01 calc-overflow pic x(01) value "N".
+   88 calc-overflow-yes value "Y".
 01 title-line.
    02 filler pic x(9) value spaces.
    02 filler pic x(26) value 'SQUARE ROOT APPROXIMATIONS'.
+   02 filler pic x(30) value spaces.
+   02 filler pic x(5) value 'PAGE '.
+   02 pg-no  pic zzz9.
 01 under-line.
    02 filler pic x(44) value
       '--------------------------------------------'.
 01 col-heads.
-   02 filler pic x(8) value spaces.
+   02 filler pic x(2) value spaces.
+   02 filler pic x(6) value 'REC ID'.
+   02 filler pic x(6) value spaces.
    02 filler pic x(6) value 'NUMBER'.
    02 filler pic x(15) value spaces.
    02 filler pic x(11) value 'SQUARE ROOT'.
 01 underline-2.
+   02 filler pic x(2) value spaces.
+   02 filler pic x(6) value '------'.
+   02 filler pic x(6) value spaces.
    02 filler pic x(20) value ' -------------------'.
    02 filler pic x(5) value spaces.
    02 filler pic x(19) value '------------------'.
 01 print-line.
    02 filler pic x value space.
+   02 out-id pic z(4)9.
+   02 filler pic x(3) value spaces.
    02 out-z  pic z(11)9.9(6).
    02 filler pic x(5) value spaces.
    02 out-y  pic z(11)9.9(6).
 01 error-mess.
    02 filler pic x value space.
+   02 ot-id  pic z(4)9.
+   02 filler pic x(3) value spaces.
    02 ot-z   pic -(11)9.9(6).
    02 filler pic x(21) value '        INVALID INPUT'.
 01 abort-mess.
-   02 filler pic x value space.
-   02 outp-z pic z(11)9.9(6).
-   02 filler pic x(37) value
+   02 filler  pic x value space.
+   02 outp-id pic z(4)9.
+   02 filler  pic x(3) value spaces.
+   02 outp-z  pic z(11)9.9(6).
+   02 filler  pic x(37) value
       '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
+01 overflow-mess.
+   02 filler pic x value space.
+   02 ovp-id pic z(4)9.
+   02 filler pic x(3) value spaces.
+   02 ovp-z  pic z(11)9.9(6).
+   02 filler pic x(41) value
+      '  OVERFLOW - VALUE EXCEEDS FIELD CAPACITY'.
+01 summary-head.
+   02 filler pic x(9) value spaces.
+   02 filler pic x(11) value 'RUN SUMMARY'.
+01 summary-under.
+   02 filler pic x(9) value spaces.
+   02 filler pic x(11) value '-----------'.
+01 summary-line.
+   02 sum-label pic x(32).
+   02 sum-count pic z(6)9.
+01 exc-rec.
+   02 exc-id     pic 9(05).
+   02 filler     pic x(3) value spaces.
+   02 exc-z      pic -(11)9.9(6).
+   02 filler     pic x(3) value spaces.
+   02 exc-reason pic 9(02).
+      88 exc-reason-invalid  value 01.
+      88 exc-reason-abort    value 02.
+      88 exc-reason-overflow value 03.
+   02 filler     pic x(4) value spaces.
+   02 exc-text   pic x(39).
 
 procedure division.
-    *> open input input-file, output standard-output.open
-    open input sysin, output standard-output.open
+    move 0 to start-point.
+    open input checkpoint-file.
+    if ckpt-status = "00" then
+        read checkpoint-file into start-point
+            at end
+                move 0 to start-point
+        end-read
+        close checkpoint-file
+    end-if.
+    open input input-file, output standard-output, exception-file.
+    move page-no to pg-no.
     write out-line from title-line after advancing 0 lines.
     write out-line from under-line after advancing 1 line.
     write out-line from col-heads after advancing 1 line.
     write out-line from underline-2 after advancing 1 line.
+    move 4 to line-ct.
 
 S1.
     perform until eof = "t"
-        read sysin into in-z
+        read input-file
         at end
             move "t" to eof
         end-read
-        display in-card
         if eof = "f" then
-            if in-z = 0 then
-                perform finish
-            end-if
-            if in-z > 0 then
-                perform B1
+            add 1 to ct-read
+            if ct-read > start-point then
+                add 1 to ct-read-run
+                display in-card
+                divide ct-read by ckpt-interval
+                    giving ckpt-quot remainder ckpt-rem
+                if ckpt-rem = 0 then
+                    perform write-checkpoint
+                end-if
+                if in-z > 0 then
+                    perform B1
+                else
+                    add 1 to ct-invalid
+                    perform PAGE-CHECK
+                    move in-id to ot-id
+                    move in-z to ot-z
+                    write out-line from error-mess after advancing 1 line
+                    add 1 to line-ct
+                    move in-id to exc-id
+                    move in-z to exc-z
+                    move 01 to exc-reason
+                    move 'INVALID INPUT' to exc-text
+                    write exc-out from exc-rec after advancing 1 line
+                end-if
             end-if
-            move in-z to ot-z
-            write out-line from error-mess after advancing 1 line
         end-if
     end-perform.
     perform finish.
 end-S1.
 
+WRITE-CHECKPOINT.
+    open output checkpoint-file.
+    compute ckpt-out = ct-read - 1.
+    write ckpt-out.
+    close checkpoint-file.
+end-write-checkpoint.
+
+PAGE-CHECK.
+    if line-ct is greater than or equal to lines-per-page then
+        perform NEW-PAGE
+    end-if.
+end-page-check.
+
+NEW-PAGE.
+    add 1 to page-no.
+    move page-no to pg-no.
+    write out-line from title-line after advancing page.
+    write out-line from under-line after advancing 1 line.
+    write out-line from col-heads after advancing 1 line.
+    write out-line from underline-2 after advancing 1 line.
+    move 4 to line-ct.
+end-new-page.
+
 B1.
-    *>move in-diff to diff.
-    move .00100 to diff.
+    move in-diff to diff.
+    if diff = 0 then
+        move .00100 to diff
+    end-if.
     move in-z to z.
-    compute x rounded = z / 2.
-    PERFORM S2 THRU E2 VARYING K FROM 1 BY 1
-        UNTIL K IS GREATER THAN 1000
-    move in-z to outp-z.
-    write out-line from abort-mess after advancing 1 line.
+    move in-maxiter to max-iter.
+    if max-iter = 0 then
+        move 1000 to max-iter
+    end-if.
+    move "N" to calc-overflow.
+    compute x rounded = z / 2
+        on size error
+            move "Y" to calc-overflow
+    end-compute.
+    if not calc-overflow-yes then
+        PERFORM S2 THRU E2 VARYING K FROM 1 BY 1
+            UNTIL K IS GREATER THAN max-iter
+    end-if.
+    if calc-overflow-yes then
+        add 1 to ct-overflow
+        perform PAGE-CHECK
+        move in-id to ovp-id
+        move in-z to ovp-z
+        write out-line from overflow-mess after advancing 1 line
+        add 1 to line-ct
+        move in-id to exc-id
+        move in-z to exc-z
+        move 03 to exc-reason
+        move 'OVERFLOW - VALUE EXCEEDS FIELD CAPACITY' to exc-text
+        write exc-out from exc-rec after advancing 1 line
+    else
+        add 1 to ct-abort
+        perform PAGE-CHECK
+        move in-id to outp-id
+        move in-z to outp-z
+        write out-line from abort-mess after advancing 1 line
+        add 1 to line-ct
+        move in-id to exc-id
+        move in-z to exc-z
+        move 02 to exc-reason
+        move 'ATTEMPT ABORTED, TOO MANY ITERATIONS' to exc-text
+        write exc-out from exc-rec after advancing 1 line
+    end-if.
 end-B1.
 
 S2.
-    compute y rounded = 0.5 * (X + Z / X).
-    compute temp = y - x.
-    if temp < 0 then
-        compute temp = - temp
-    end-if.
-    if temp / (y + x) > diff then
-        perform E2
-    else
-        move in-z to out-z
-        move y to out-y
-        write out-line from print-line after advancing 1 line
-        perform S1
+    compute y rounded = 0.5 * (X + Z / X)
+        on size error
+            move "Y" to calc-overflow
+            compute k = max-iter + 1
+    end-compute.
+    if not calc-overflow-yes then
+        compute temp = y - x
+        if temp < 0 then
+            compute temp = - temp
+        end-if
+        if temp / (y + x) > diff then
+            perform E2
+        else
+            add 1 to ct-success
+            perform PAGE-CHECK
+            move in-id to out-id
+            move in-z to out-z
+            move y to out-y
+            write out-line from print-line after advancing 1 line
+            add 1 to line-ct
+            perform S1
+        end-if
     end-if.
 end-S2.
 
@@ -117,6 +277,28 @@ E2.
 end-E2.
 
 FINISH.
-    close sysin, standard-output.
+    perform PAGE-CHECK.
+    write out-line from summary-head after advancing 2 lines.
+    write out-line from summary-under after advancing 1 line.
+    move 'RECORDS READ' to sum-label.
+    move ct-read-run to sum-count.
+    write out-line from summary-line after advancing 1 line.
+    move 'SUCCESSFUL SQUARE ROOTS' to sum-label.
+    move ct-success to sum-count.
+    write out-line from summary-line after advancing 1 line.
+    move 'INVALID INPUT REJECTS' to sum-label.
+    move ct-invalid to sum-count.
+    write out-line from summary-line after advancing 1 line.
+    move 'ABORTED, TOO MANY ITERATIONS' to sum-label.
+    move ct-abort to sum-count.
+    write out-line from summary-line after advancing 1 line.
+    move 'OVERFLOW, FIELD CAPACITY EXCEEDED' to sum-label.
+    move ct-overflow to sum-count.
+    write out-line from summary-line after advancing 1 line.
+    close input-file, standard-output, exception-file.
+    open output checkpoint-file.
+    move 0 to ckpt-out.
+    write ckpt-out.
+    close checkpoint-file.
     STOP RUN.
 end-finish.
