@@ -0,0 +1,136 @@
+*> Assignment 3 - Cobol Re-engineering
+*> nthrootFunctions - companion subprogram added alongside sqrtFunctions
+*> Braelyn Rotman
+*> 1006740
+
+identification division.
+program-id. nthrootFunctions.
+environment division.
+
+data division.
+working-storage section.
+77 num        pic 9(11)v9(6).
+77 k          pic s9999.
+77 previous   pic 9(11)v9(6).
+77 current    pic 9(11)v9(6).
+77 temp       pic s9(11)v9(6).
+77 degree-less-one pic s9(05).
+77 recon-check pic 9(11)v9(6).
+77 recon-temp  pic s9(11)v9(6).
+
+*> num is the number to find the nth root of
+*> k is for iterations
+*> previous is the previous estimate R(k-1)
+*> next is the current estimate R(k)
+*> temp is used to calculate the accuracy
+*> degree-less-one is degree - 1, used repeatedly in the Newton formula
+*> recon-check/recon-temp are used only by RECONCILE, to raise the
+*> converged result back to the requested degree and compare it against
+*> num
+
+linkage section.
+01 userInput   pic s9(10)v9(6) sign leading separate.
+01 degree      pic s9(05).
+01 max-iter    pic s9(05).
+01 diff        pic v9(5).
+01 result     pic z(11)9.9(6).
+01 status-code pic 9(02).
+   88 status-ok               value 00.
+   88 status-too-many-iters   value 04.
+   88 status-overflow         value 08.
+   88 status-bad-input        value 12.
+   88 status-recon-failed     value 16.
+01 verify-req  pic x(01).
+   88 verify-yes value "Y" "y".
+
+*> userInput is the number retreived from the main program
+*> degree is the caller-supplied root to extract (2=square, 3=cube, etc)
+*> max-iter is the caller-supplied ceiling on Newton-Raphson iterations
+*> diff is the caller-supplied accuracy required
+*> result is the calculated root
+*> status-code tells the caller how to interpret result: 00 = converged
+*> (result is the genuine answer, even if that answer is ~0), 04 = the
+*> iteration loop used up max-iter tries without converging, 08 = a
+*> COMPUTE overflowed userInput's/result's field capacity, 12 = userInput
+*> was negative or degree was less than 2, 16 = converged but the
+*> optional round-trip check disagreed with the answer
+*> verify-req is an optional caller flag; when set to Y, the converged
+*> result is raised back to the requested degree and reconciled against
+*> userInput before returning
+
+procedure division using userInput, degree, max-iter, diff, result,
+    status-code, verify-req.
+
+nthroot.
+  *> initializing variables
+  move 0 to result.
+  move 00 to status-code.
+  move 1 to k.
+  move userInput to num.
+
+  if userInput < 0 or degree < 2 then
+      move 12 to status-code
+      exit program
+  end-if.
+  compute degree-less-one = degree - 1.
+
+  *> The first previous, R(0) could be any random number. The program uses num/2
+  compute previous rounded = num / 2
+      on size error
+          move 08 to status-code
+          exit program
+  end-compute.
+
+  perform until k > max-iter
+    compute current rounded =
+        (degree-less-one * previous + num / (previous ** degree-less-one))
+        / degree
+        on size error
+            move 08 to status-code
+            move 0 to result
+            exit program
+    end-compute
+    compute temp = current - previous
+    if temp < 0 then
+        compute temp = - temp
+    end-if
+
+    *> If the accuracy has not been reached, set the current to the previous and iterate again
+    if temp / (current + previous) > diff then
+        move current to previous
+    else
+        *> The accuracy has been reached and the result can be sent back to the main
+        move current to result
+        if verify-yes then
+            perform RECONCILE
+        end-if
+        exit program
+    end-if
+    compute k = k + 1
+  end-perform.
+
+  move 0 to result.
+  move 04 to status-code.
+  exit program.
+end-nthroot.
+
+*> RECONCILE raises the converged result back to the requested degree
+*> and compares it to the original userInput, flagging
+*> status-recon-failed if a round-trip disagreement bigger than diff
+*> turns up
+RECONCILE.
+  compute recon-check = current ** degree
+      on size error
+          move 08 to status-code
+          exit program
+  end-compute.
+  compute recon-temp = recon-check - num.
+  if recon-temp < 0 then
+      compute recon-temp = - recon-temp
+  end-if.
+  if recon-temp / num > diff then
+      move 16 to status-code
+  end-if.
+end-reconcile.
+
+exit program.
