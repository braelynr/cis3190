@@ -0,0 +1,34 @@
+//SQRTBAB  JOB (ACCTNO,DEPT),'SQRT BATCH RUN',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//         REGION=0M,TIME=(0,30),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY SQUARE ROOT BATCH RUN
+//* RUNS SQRTBABY UNATTENDED AGAINST THE OVERNIGHT INPUT EXTRACT.
+//* INFILE   - THE PER-RECORD NUMBER/TOLERANCE EXTRACT
+//* PRTFILE  - THE PRINTED REPORT (DETAIL LINES AND SUMMARY FOOTER)
+//* EXCPFILE - REJECTED/ABORTED/OVERFLOWED RECORDS FOR SOURCE REPAIR,
+//*            ONE GENERATION PER NIGHT UNDER THE PROD.SQRTBABY.EXCEPTN
+//*            GDG BASE (DEFINED ONCE, OUTSIDE THIS JOB)
+//* CKPTFILE - RESTART CHECKPOINT, READ AT STARTUP AND REWRITTEN IN
+//*            PLACE EVERY 100 RECORDS SO A CANCELLED RUN CAN RESUME
+//*            WITHOUT REPROCESSING THE WHOLE FILE. THE PROGRAM DOES
+//*            OPEN OUTPUT (NOT EXTEND) ON EVERY WRITE, SO THIS DD
+//*            MUST BE DISP=OLD - DISP=MOD WOULD ONLY POSITION PAST
+//*            THE EXISTING RECORD AND APPEND A NEW ONE INSTEAD OF
+//*            REPLACING IT, LEAVING THE OLDEST CHECKPOINT AS THE
+//*            ONE THAT GETS READ ON EVERY FUTURE RESTART. THE
+//*            DATASET ITSELF IS PRE-ALLOCATED ONCE, OUTSIDE THIS
+//*            JOB, AS PART OF ENVIRONMENT SETUP (ONE 7-BYTE FB
+//*            RECORD) SO THIS STEP NEVER HAS TO CREATE IT
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SQRTBABY
+//STEPLIB  DD   DSN=PROD.SQRTBABY.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.SQRTBABY.INPUT.DAILY,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//EXCPFILE DD   DSN=PROD.SQRTBABY.EXCEPTN(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.SQRTBABY.CHECKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
