@@ -9,23 +9,207 @@ program-id. sqrtbabyex.
 environment division.
 input-output section.
 file-control.
-    select sysin assign to keyboard
+    select log-file assign to "SQRTLOG.DAT"
     organization is line sequential.
     select standard-output assign to display.
+    select batch-input-file assign to "SQRTEXIN.DAT"
+    organization is line sequential.
 
 data division.
 file section.
+fd log-file.
+    01 log-line pic x(85).
 fd standard-output.
     01 out-line pic x(80).
+fd batch-input-file.
+    01 bi-card.
+       02 bi-z    pic s9(10)v9(6) sign leading separate.
+       02 filler  pic x(63).
 working-storage section.
 01 eof        pic x(01) value "f".
+01 run-mode   pic x(01) value "I".
+   88 batch-mode value "B" "b".
+01 root-type  pic x(01) value "S".
+   88 root-square value "S" "s".
+   88 root-cube   value "C" "c".
+   88 root-nth    value "N" "n".
+01 root-degree pic s9(05) value 0.
+01 verify-req pic x(01) value "N".
+   88 verify-yes value "Y" "y".
 01 userInput  pic s9(10)v9(6) sign leading separate.
+01 max-iter   pic s9(05) value 1000.
+01 diff       pic v9(5) value .00100.
 01 result     pic z(11)9.9(6).
+01 status-code pic 9(02).
+   88 status-ok             value 00.
+   88 status-too-many-iters value 04.
+   88 status-overflow       value 08.
+   88 status-bad-input      value 12.
+   88 status-recon-failed   value 16.
+01 log-rec.
+   02 log-input  pic -(10)9.9(6).
+   02 filler     pic x(3) value spaces.
+   02 log-result pic -(10)9.9(6).
+   02 filler     pic x(3) value spaces.
+   02 log-status pic x(39).
+01 b-title-line.
+   02 filler pic x(9) value spaces.
+   02 filler pic x(26) value 'SQUARE ROOT APPROXIMATIONS'.
+01 b-under-line.
+   02 filler pic x(44) value
+      '--------------------------------------------'.
+01 b-col-heads.
+   02 filler pic x(8) value spaces.
+   02 filler pic x(6) value 'NUMBER'.
+   02 filler pic x(15) value spaces.
+   02 filler pic x(11) value 'SQUARE ROOT'.
+01 b-underline-2.
+   02 filler pic x(20) value ' -------------------'.
+   02 filler pic x(5) value spaces.
+   02 filler pic x(19) value '------------------'.
+01 b-print-line.
+   02 filler  pic x value space.
+   02 b-out-z pic z(11)9.9(6).
+   02 filler  pic x(5) value spaces.
+   02 b-out-y pic z(11)9.9(6).
+01 b-error-mess.
+   02 filler pic x value space.
+   02 b-ot-z pic -(11)9.9(6).
+   02 filler pic x(21) value '        INVALID INPUT'.
+01 b-abort-mess.
+   02 filler   pic x value space.
+   02 b-outp-z pic z(11)9.9(6).
+   02 filler   pic x(37) value
+      '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
+01 b-overflow-mess.
+   02 filler   pic x value space.
+   02 b-ovp-z  pic z(11)9.9(6).
+   02 filler   pic x(41) value
+      '  OVERFLOW - VALUE EXCEEDS FIELD CAPACITY'.
+01 b-recon-mess.
+   02 filler  pic x value space.
+   02 b-rcp-z pic z(11)9.9(6).
+   02 filler  pic x(5) value spaces.
+   02 b-rcp-y pic z(11)9.9(6).
+   02 filler  pic x(26) value '  ROUND-TRIP CHECK FAILED'.
 
+*> log-rec is written to log-file for every accepted userInput, holding
+*> the calculated result or the reason it was rejected/aborted
 *> eof is a flag for when the user enters 0 (to exit the program), originally end of the input file
 *> userInput is the number to find the square root of
 
 procedure division.
+    open extend log-file, output standard-output.
+    display "Enter mode (I=Interactive, B=Batch file): " with no advancing.
+    accept run-mode.
+    display "Enter root type (S=Square, C=Cube, N=Nth): " with no advancing.
+    accept root-type.
+    if root-nth then
+        display "Enter root degree: " with no advancing
+        accept root-degree
+    end-if.
+    display "Verify result with round-trip check (Y/N): " with no advancing.
+    accept verify-req.
+    display "Enter max iterations: " with no advancing.
+    accept max-iter.
+    display "Enter accuracy tolerance (5 digits, e.g. 00100 for .00100): "
+        with no advancing.
+    accept diff.
+    if batch-mode then
+        perform BATCH-S1
+    else
+        perform S1
+    end-if.
+    perform finish.
+
+*> CALL-ROOT dispatches to the correct root-finding subprogram based on
+*> root-type, all built the same way and sharing the same linkage
+*> convention as sqrtFunctions
+CALL-ROOT.
+    if root-square then
+        call "sqrtFunctions" using userInput, max-iter, diff,
+            result, status-code, verify-req
+    else
+        if root-cube then
+            call "cuberootFunctions" using userInput, max-iter, diff,
+                result, status-code, verify-req
+        else
+            call "nthrootFunctions" using userInput, root-degree,
+                max-iter, diff, result, status-code, verify-req
+        end-if
+    end-if.
+end-call-root.
+
+*> BATCH-S1 reads a short list of numbers from batch-input-file and
+*> calls the selected root subprogram for each one, writing a report
+*> in the same layout as sqrtbaby's batch report
+BATCH-S1.
+    open input batch-input-file.
+    write out-line from b-title-line after advancing 0 lines.
+    write out-line from b-under-line after advancing 1 line.
+    write out-line from b-col-heads after advancing 1 line.
+    write out-line from b-underline-2 after advancing 1 line.
+    move "f" to eof.
+    perform until eof = "t"
+        read batch-input-file
+        at end
+            move "t" to eof
+        end-read
+        if eof = "f" then
+            move bi-z to userInput
+            if userInput > 0 then
+                perform CALL-ROOT
+                if status-recon-failed then
+                    move userInput to b-rcp-z
+                    move result to b-rcp-y
+                    write out-line from b-recon-mess after advancing 1 line
+                    move userInput to log-input
+                    move result to log-result
+                    move 'ROUND-TRIP CHECK FAILED' to log-status
+                else
+                if status-ok then
+                    move userInput to b-out-z
+                    move result to b-out-y
+                    write out-line from b-print-line after advancing 1 line
+                    move userInput to log-input
+                    move result to log-result
+                    move spaces to log-status
+                else
+                    if status-overflow then
+                        move userInput to b-ovp-z
+                        write out-line from b-overflow-mess after advancing 1 line
+                        move userInput to log-input
+                        move zero to log-result
+                        move 'OVERFLOW - VALUE EXCEEDS FIELD CAPACITY' to log-status
+                    else
+                        if status-too-many-iters then
+                            move userInput to b-outp-z
+                            write out-line from b-abort-mess after advancing 1 line
+                            move userInput to log-input
+                            move zero to log-result
+                            move 'ATTEMPT ABORTED, TOO MANY ITERATIONS' to log-status
+                        else
+                            move userInput to b-ot-z
+                            write out-line from b-error-mess after advancing 1 line
+                            move userInput to log-input
+                            move zero to log-result
+                            move 'INVALID INPUT' to log-status
+                        end-if
+                    end-if
+                end-if
+                end-if
+            else
+                move userInput to b-ot-z
+                write out-line from b-error-mess after advancing 1 line
+                move userInput to log-input
+                move zero to log-result
+                move 'INVALID INPUT' to log-status
+            end-if
+            write log-line from log-rec after advancing 1 line
+        end-if
+    end-perform.
+    close batch-input-file.
+end-batch-s1.
 
 *> S1 is the main function to receive user input and call the external function to calculate the square root
 S1.
@@ -38,22 +222,58 @@ S1.
                 perform finish
             end-if
             if userInput > 0 then
-                call "sqrtFunctions" using userInput, result
-                *> if result is 0 then an error occured (too many iterations were executed in the subprogram)
-                if result not = 0 then
-                  display "Square Root = " result
+                perform CALL-ROOT
+                if status-recon-failed then
+                  display "ROUND-TRIP CHECK FAILED, RESULT = " result
                   display " "
+                  move userInput to log-input
+                  move result to log-result
+                  move 'ROUND-TRIP CHECK FAILED' to log-status
+                else
+                if status-ok then
+                  display "Result = " result
+                  display " "
+                  move userInput to log-input
+                  move result to log-result
+                  move spaces to log-status
+                else
+                  if status-overflow then
+                    display "OVERFLOW - VALUE EXCEEDS FIELD CAPACITY"
+                    display " "
+                    move userInput to log-input
+                    move zero to log-result
+                    move 'OVERFLOW - VALUE EXCEEDS FIELD CAPACITY' to log-status
+                  else
+                    if status-too-many-iters then
+                      display "ATTEMPT ABORTED, TOO MANY ITERATIONS"
+                      display " "
+                      move userInput to log-input
+                      move zero to log-result
+                      move 'ATTEMPT ABORTED, TOO MANY ITERATIONS' to log-status
+                    else
+                      display "INVALID INPUT"
+                      display " "
+                      move userInput to log-input
+                      move zero to log-result
+                      move 'INVALID INPUT' to log-status
+                    end-if
+                  end-if
+                end-if
                 end-if
             else
               display "INVALID INPUT"
               display " "
+              move userInput to log-input
+              move zero to log-result
+              move 'INVALID INPUT' to log-status
             end-if
+            write log-line from log-rec after advancing 1 line
         end-if
     end-perform.
     perform finish.
 end-S1.
 
 finish.
-    close sysin, standard-output.
+    close log-file, standard-output.
     stop run.
 end-finish.
